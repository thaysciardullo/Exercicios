@@ -24,6 +24,12 @@
            record key is fd-cod
            file status is ws-fs-arqAlunos.
 
+           select arqAuditoria assign to "auditoria.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -46,6 +52,9 @@
                10  fd-notas occurs 4.
                    15 fd-nota                      pic 9(02)v99.
 
+       fd  arqAuditoria.
+       01  fd-auditoria-linha                      pic x(150).
+
       *>==========================
       *>----Variaveis de trabalho
       *>==========================
@@ -53,6 +62,19 @@
        working-storage section.
 
        77  ws-fs-arqAlunos                         pic x(02).
+       77  ws-fs-arqAuditoria                      pic x(02).
+
+      *>----Trilha de auditoria das gravacoes/alteracoes/exclusoes em arqAlunos
+       01  ws-auditoria-linha.
+           05  ws-aud-data-hora                    pic x(14).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-operacao                     pic x(12).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-chave                        pic x(10).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-valor-ant                     pic x(48).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-valor-novo                    pic x(48).
 
        01  ws-alunos.
            05  ws-cod                              pic 9(03).
@@ -91,8 +113,16 @@
 
 
        77  ws-nota_aux                                pic 9(02)v99.
+       77  ws-nota-ed                                 pic z9,99.
        77  ws-soma_nota                               pic 9(02)v99.
        77  ws-qtd_notas                               pic 9(1).
+       77  ws-soma_peso                               pic 9v99.
+
+      *>----Pesos das notas para o calculo da media ponderada
+      *>    na mesma ordem definida em lista11exercicio3indexado
+      *>    (carregados na secao inicializa)
+       01  ws-peso-nota-tab.
+           05  ws-peso-nota            pic 9v99   occurs 4.
 
 
        77  ws-ind                                     pic 9(03).
@@ -100,11 +130,21 @@
        77  ws-ind2                                    pic 9(03).
        77  ws-ind-nota                                pic 9(03).
 
+      *>----Controle de paginacao da consulta (pagina atual exibida)
+       77  ws-primeiro-cod-pag                        pic 9(03) value 0.
+       77  ws-ultimo-cod-pag                           pic 9(03) value 0.
+       77  ws-qtd-pag                                  pic 9(02).
+
 
 
        77  ws-menu                                    pic x(02).
        77  ws-aux                                     pic x(01).
 
+      *>----Confirmacao de exclusao na grade de consulta
+       77  ws-confirma-del                            pic x(01).
+       77  ws-confirma-aluno                          pic x(25).
+       77  ws-confirma-cod                            pic 9(03).
+
        01 ws-tela-menu.
           05  ws-cadastro-aluno                    pic  x(01).
           05  ws-cadastro-nota                     pic  x(01).
@@ -267,6 +307,18 @@
            05 sc-cad-aluno15          line 18  col 02 pic x(80)
            using ws-aluno-rel-grup(15) foreground-color 12.
 
+       01  tela-confirma-del.
+           05 blank screen.
+           05 line 10 col 10 value "Confirma exclusao do aluno:".
+           05 sc-confirma-aluno       line 11 col 10 pic x(25)
+           using ws-confirma-aluno foreground-color 14.
+           05 line 12 col 10 value "Cod:".
+           05 sc-confirma-cod         line 12 col 15 pic 9(03)
+           using ws-confirma-cod foreground-color 14.
+           05 line 13 col 10 value "Confirma? 'S'im ou 'N'ao:".
+           05 sc-confirma-del         line 13 col 37 pic x(01)
+           using ws-confirma-del foreground-color 12.
+
 
 
       *>Declaração do corpo do programa
@@ -288,6 +340,13 @@
 
            move  spaces      to     ws-menu
 
+      *>----Pesos da media ponderada: nota 1 e 2 (trabalhos) valem 20%
+      *>    cada, nota 3 (prova) vale 20% e nota 4 (prova final) vale 40%
+           move 0,20   to ws-peso-nota(1)
+           move 0,20   to ws-peso-nota(2)
+           move 0,20   to ws-peso-nota(3)
+           move 0,40   to ws-peso-nota(4)
+
       *>================================================
       *> Open I-O Abre o Arquivo Para Leitura e Escrita
       *>================================================
@@ -373,6 +432,12 @@
                    move ws-fs-arqAlunos                    to ws-msn-erro-cod
                    move "Erro ao gravar arq. arqAlunos "   to ws-msn-erro-text
                    perform finaliza-anormal
+               else
+                   move "CADASTRO"       to ws-aud-operacao
+                   move ws-cod           to ws-aud-chave
+                   move spaces           to ws-aud-valor-ant
+                   move ws-aluno         to ws-aud-valor-novo
+                   perform registrar-auditoria
                end-if
 
             end-perform
@@ -398,6 +463,7 @@
 
            end-if
 
+           move ws-aluno         to ws-aud-valor-ant
 
            display tela-cad-aluno
            accept tela-cad-aluno
@@ -411,6 +477,11 @@
                move ws-fs-arqAlunos                     to ws-msn-erro-cod
                move "Erro ao Alterar arq. arqAlunos "   to ws-msn-erro-text
                    perform finaliza-anormal
+           else
+               move "ALTERACAO"      to ws-aud-operacao
+               move ws-cod           to ws-aud-chave
+               move ws-aluno         to ws-aud-valor-novo
+               perform registrar-auditoria
            end-if
 
 
@@ -447,12 +518,23 @@
 
                    move zero   to  ws-nota_aux
 
-                   display tela-cad-notas *> Tela ---
-                   accept tela-cad-notas
+                   move space   to    ws-msn
+                   perform with test after
+                           until ws-nota_aux >= 0 and ws-nota_aux <= 10
+                       display tela-cad-notas *> Tela ---
+                       accept tela-cad-notas
+
+                       if ws-nota_aux > 10 then
+                           move "Nota fora do intervalo 0.00-10.00!" to ws-msn
+                       end-if
+                   end-perform
 
                    move space   to    ws-msn
 
                    perform buscar-prox-ind-nota  *> Com os dados do aluno já lidos do arquivo buscar a primeira posição livre dentro da tabela de notas
+                   move fd-nota(ws-ind1) to ws-nota-ed
+                   string "Nota " ws-ind1 " anterior: " ws-nota-ed
+                       delimited by size into ws-aud-valor-ant
                    move ws-nota_aux to fd-nota(ws-ind1) *> Guarda nota no Arquivo
 
                    rewrite fd-alunos
@@ -462,6 +544,13 @@
                        move "Erro de Gravar arq. arqAlunos "      to ws-msn-erro-text
                        perform finaliza-anormal
 
+                   else
+                       move "NOTA"           to ws-aud-operacao
+                       move ws-cod           to ws-aud-chave
+                       move ws-nota_aux to ws-nota-ed
+                       string "Nota: " ws-nota-ed delimited by size
+                           into ws-aud-valor-novo
+                       perform registrar-auditoria
                    end-if
 
                end-if
@@ -477,8 +566,18 @@
       *>==========================
        consultar-cadastro section.
 
-           move 1 to fd-cod
-           start arqAlunos
+           move space to ws-sair
+
+      *>    Retoma a navegacao a partir do ultimo Cod exibido em vez de
+      *>    voltar sempre para o registro 1 (paginacao)
+           if ws-ultimo-cod-pag = 0
+               move 1 to fd-cod
+           else
+               move ws-ultimo-cod-pag to fd-cod
+               add 1 to fd-cod
+           end-if
+
+           start arqAlunos key is >= fd-cod
            if ws-fs-arqAlunos <> "00"
                move 1                                    to ws-msn-erro-ofsset
                move ws-fs-arqAlunos                      to ws-msn-erro-cod
@@ -490,50 +589,11 @@
            perform until ws-sair = "V"
                       or ws-sair = "v"
 
-               perform varying ws-ind from 1 by 1 until ws-ind > 15
-                                                    or ws-fs-arqAlunos = "10"
-
-
-                    read arqAlunos next
-                    if ws-fs-arqAlunos  = "00"
-                    or ws-fs-arqAlunos = "10" then
-                       if ws-fs-arqAlunos = "10" then
-                           move "Fim de Aquivo " to ws-msn
-                       else
-                           move  fd-cod           to  ws-cod-rel(ws-ind)
-                           move  fd-aluno         to  ws-aluno-rel(ws-ind)
-                           move  fd-endereco      to  ws-endereco-rel(ws-ind)
-                           move  fd-mae           to  ws-mae-rel(ws-ind)
-                           move  fd-pai           to  ws-pai-rel(ws-ind)
-                           move  fd-telefone      to  ws-tel-rel(ws-ind)
-      *>                   CALCULO DA MEDIA
-                       end-if
-                    else
-                        move 1                                  to ws-msn-erro-ofsset
-                        move ws-fs-arqAlunos                    to ws-msn-erro-cod
-                        move "Erro ao Ler arq. arqAlunos "      to ws-msn-erro-text
-                        perform finaliza-anormal
-
-                    end-if
-
-      *>          metodo 1 para calcular a media
-                   move 0    to ws-qtd_notas
-                   move zero to ws-soma_nota
-
-                   perform varying ws-ind2 from 1 by 1 until ws-ind2 > 4
-                       if   ws-nota(ws-ind2)  is numeric then
-                           compute ws-soma_nota = ws-soma_nota + ws-nota(4)
-                           add 1 to ws-qtd_notas
-                       end-if
-                   end-perform
-
-
-                   if ws-qtd_notas <> 0 then
-                       compute ws-media-rel(ws-ind) = ws-soma_nota/ws-qtd_notas
-                    else
-                       move zero      to  ws-media-rel(ws-ind)
-
-               end-perform
+               if ws-sair = "P" or ws-sair = "p" then
+                   perform consultar-cadastro-pag-ant
+               else
+                   perform consultar-cadastro-pag-prox
+               end-if
 
                display tela-consulta-cad
                accept tela-consulta-cad
@@ -541,15 +601,26 @@
 
                perform varying ws-ind from 1 by 1 until ws-ind > 15
                    if ws-sel-rel(ws-ind) = "X" then  *> Caso igual "X" desviar para deletar
-                       move ws-cod-rel(ws-ind) to ws-cod
-                       perform deletar-cadastro
-                       initialize ws-aluno-rel-grup-total
-                       perform consultar-cadastro
+                       move ws-cod-rel(ws-ind)   to ws-cod
+                       move ws-aluno-rel(ws-ind) to ws-confirma-aluno
+                       move ws-cod-rel(ws-ind)   to ws-confirma-cod
+                       move space                to ws-confirma-del
+                       perform until ws-confirma-del = "S" or ws-confirma-del = "s"
+                                                  or ws-confirma-del = "N" or ws-confirma-del = "n"
+                           display tela-confirma-del
+                           accept tela-confirma-del
+                       end-perform
+
+                       if ws-confirma-del = "S" or ws-confirma-del = "s" then
+                           perform deletar-cadastro
+                           initialize ws-aluno-rel-grup-total
+                           perform consultar-cadastro
+                       end-if
                    end-if
 
-                   if ws-sel-rel(ws-ind) = "A" then  *> Caso igual "X" desviar para Alterar
+                   if ws-sel-rel(ws-ind) = "A" then  *> Caso igual "A" desviar para Alterar
                        move ws-cod-rel(ws-ind) to ws-cod
-                       perform cadastrar-aluno
+                       perform alterar-aluno
                        initialize ws-aluno-rel-grup-total
 
 
@@ -561,6 +632,140 @@
        consultar-cadastro-exit.
            exit.
 
+      *>==========================
+      *>  Consulta: pagina seguinte (le ate 15 registros a frente)
+      *>==========================
+       consultar-cadastro-pag-prox section.
+
+           initialize ws-aluno-rel-grup-total
+
+           perform varying ws-ind from 1 by 1 until ws-ind > 15
+                                                or ws-fs-arqAlunos = "10"
+
+                read arqAlunos next
+                if ws-fs-arqAlunos  = "00"
+                or ws-fs-arqAlunos = "10" then
+                   if ws-fs-arqAlunos = "10" then
+                       move "Fim de Aquivo " to ws-msn
+                   else
+                       move  fd-cod           to  ws-cod-rel(ws-ind)
+                       move  fd-aluno         to  ws-aluno-rel(ws-ind)
+                       move  fd-endereco      to  ws-endereco-rel(ws-ind)
+                       move  fd-mae           to  ws-mae-rel(ws-ind)
+                       move  fd-pai           to  ws-pai-rel(ws-ind)
+                       move  fd-telefone      to  ws-tel-rel(ws-ind)
+
+                       if ws-ind = 1 then
+                           move fd-cod to ws-primeiro-cod-pag
+                       end-if
+                       move fd-cod to ws-ultimo-cod-pag
+
+      *>               metodo 1 para calcular a media ponderada
+                       move 0    to ws-qtd_notas
+                       move zero to ws-soma_nota
+                       move zero to ws-soma_peso
+
+                       perform varying ws-ind2 from 1 by 1 until ws-ind2 > 4
+                           if   ws-nota(ws-ind2)  is numeric then
+                               compute ws-soma_nota = ws-soma_nota +
+                                       (ws-nota(ws-ind2) * ws-peso-nota(ws-ind2))
+                               add ws-peso-nota(ws-ind2) to ws-soma_peso
+                               add 1 to ws-qtd_notas
+                           end-if
+                       end-perform
+
+                       if ws-qtd_notas <> 0
+                       and ws-soma_peso <> 0 then
+                           compute ws-media-rel(ws-ind) = ws-soma_nota/ws-soma_peso
+                       else
+                           move zero      to  ws-media-rel(ws-ind)
+                       end-if
+                   end-if
+                else
+                    move 1                                  to ws-msn-erro-ofsset
+                    move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                    move "Erro ao Ler arq. arqAlunos "      to ws-msn-erro-text
+                    perform finaliza-anormal
+
+                end-if
+
+           end-perform
+
+           .
+       consultar-cadastro-pag-prox-exit.
+           exit.
+
+      *>==========================
+      *>  Consulta: pagina anterior (volta ate 15 registros)
+      *>==========================
+       consultar-cadastro-pag-ant section.
+
+           if ws-primeiro-cod-pag <= 1 then
+               display "Ja esta na primeira pagina!"
+               move space to ws-sair
+               perform consultar-cadastro-pag-prox
+           else
+               move ws-primeiro-cod-pag to fd-cod
+               start arqAlunos key is < fd-cod
+               if ws-fs-arqAlunos <> "00" then
+                   display "Ja esta na primeira pagina!"
+                   move 1 to fd-cod
+                   start arqAlunos key is >= fd-cod
+                   perform consultar-cadastro-pag-prox
+               else
+                   initialize ws-aluno-rel-grup-total
+
+                   perform varying ws-ind from 15 by -1 until ws-ind < 1
+                                                        or ws-fs-arqAlunos = "10"
+
+                       read arqAlunos previous
+                       if ws-fs-arqAlunos = "00" then
+                           move  fd-cod           to  ws-cod-rel(ws-ind)
+                           move  fd-aluno         to  ws-aluno-rel(ws-ind)
+                           move  fd-endereco      to  ws-endereco-rel(ws-ind)
+                           move  fd-mae           to  ws-mae-rel(ws-ind)
+                           move  fd-pai           to  ws-pai-rel(ws-ind)
+                           move  fd-telefone      to  ws-tel-rel(ws-ind)
+
+                           if ws-ind = 15 then
+                               move fd-cod to ws-ultimo-cod-pag
+                           end-if
+                           move fd-cod to ws-primeiro-cod-pag
+
+                           move 0    to ws-qtd_notas
+                           move zero to ws-soma_nota
+                           move zero to ws-soma_peso
+
+                           perform varying ws-ind2 from 1 by 1 until ws-ind2 > 4
+                               if   ws-nota(ws-ind2)  is numeric then
+                                   compute ws-soma_nota = ws-soma_nota +
+                                           (ws-nota(ws-ind2) * ws-peso-nota(ws-ind2))
+                                   add ws-peso-nota(ws-ind2) to ws-soma_peso
+                                   add 1 to ws-qtd_notas
+                               end-if
+                           end-perform
+
+                           if ws-qtd_notas <> 0
+                           and ws-soma_peso <> 0 then
+                               compute ws-media-rel(ws-ind) = ws-soma_nota/ws-soma_peso
+                            else
+                               move zero      to  ws-media-rel(ws-ind)
+                           end-if
+                       end-if
+
+                   end-perform
+
+      *>            reposiciona o cursor logo apos o ultimo registro desta
+      *>            pagina, para que um novo avanco continue corretamente
+                   move ws-ultimo-cod-pag to fd-cod
+                   start arqAlunos key is > fd-cod
+               end-if
+           end-if
+
+           .
+       consultar-cadastro-pag-ant-exit.
+           exit.
+
       *>==============================
       *>  Buscar Proximo Cod do Aluno
       *>==============================
@@ -628,11 +833,57 @@
                    move "Erro ao deletar arq. arqAlunos "  to ws-msn-erro-text
                    perform finaliza-anormal
                end-if
+           else
+               move "EXCLUSAO"       to ws-aud-operacao
+               move ws-cod           to ws-aud-chave
+               move ws-confirma-aluno to ws-aud-valor-ant
+               move spaces           to ws-aud-valor-novo
+               perform registrar-auditoria
            end-if
            .
        deletar-cadastro-exit.
            exit.
 
+      *>========================
+      *>  Trilha de auditoria - registra toda gravacao/alteracao/exclusao
+      *>  feita em arqAlunos (chamada pelas rotinas de cadastro/notas/delete)
+      *>========================
+       registrar-auditoria section.
+
+           move function current-date (1:14)  to ws-aud-data-hora
+
+           open extend arqAuditoria
+           if ws-fs-arqAuditoria = "35" then
+               open output arqAuditoria
+           end-if
+           if ws-fs-arqAuditoria <> "00" then
+               move 1                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. auditoria "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-auditoria-linha to fd-auditoria-linha
+           write fd-auditoria-linha
+           if ws-fs-arqAuditoria <> "00" then
+               move 1                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao gravar arq. auditoria "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> "00" then
+               move 1                                      to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. auditoria "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       registrar-auditoria-exit.
+           exit.
+
       *>========================
       *>  Finalização  Anormal
       *>========================
