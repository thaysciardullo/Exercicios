@@ -0,0 +1,649 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11backupreorganizacao".
+       author. "Thays Popper".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+      *>----arqAlunos.dat (lista11exercicio3comtela)
+           select arqAlunosCt assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-ct
+           file status is ws-fs-arqAlunosCt.
+
+           select arqBkpAlunosCt assign to ws-nome-bkp-alunosct
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqBkpAlunosCt.
+
+      *>----arqAlunosIndexed.dat (lista11exercicio3indexado)
+           select arqAlunosIx assign to "arqAlunosIndexed.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-id-aluno-ix
+           alternate record key is fd-cod-ix with duplicates
+           file status is ws-fs-arqAlunosIx.
+
+           select arqBkpAlunosIx assign to ws-nome-bkp-alunosix
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqBkpAlunosIx.
+
+      *>----arqAlunosExcluidos.dat (lista11exercicio3indexado)
+           select arqAlunosExc assign to "arqAlunosExcluidos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-id-aluno-exc
+           file status is ws-fs-arqAlunosExc.
+
+           select arqBkpAlunosExc assign to ws-nome-bkp-alunosexc
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqBkpAlunosExc.
+
+      *>----arqTempIndexed.dat (lista11exercicio1)
+           select arqTemp assign to "arqTempIndexed.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-chave-temp
+           file status is ws-fs-arqTemp.
+
+           select arqBkpTemp assign to ws-nome-bkp-temp
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqBkpTemp.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+
+       fd  arqAlunosCt.
+       01  fd-alunos-ct.
+           05  fd-cod-ct                            pic 9(03).
+           05  fd-aluno-ct                          pic x(25).
+           05  fd-endereco-ct                       pic x(35).
+           05  fd-mae-ct                            pic x(25).
+           05  fd-pai-ct                            pic x(25).
+           05  fd-telefone-ct                       pic x(15).
+           05  fd-nota-g-ct.
+               10  fd-notas-ct occurs 4.
+                   15 fd-nota-ct                     pic 9(02)v99.
+
+       fd  arqBkpAlunosCt.
+       01  fd-bkp-alunos-ct.
+           05  bkp-cod-ct                            pic 9(03).
+           05  bkp-aluno-ct                          pic x(25).
+           05  bkp-endereco-ct                       pic x(35).
+           05  bkp-mae-ct                            pic x(25).
+           05  bkp-pai-ct                             pic x(25).
+           05  bkp-telefone-ct                       pic x(15).
+           05  bkp-nota-g-ct.
+               10  bkp-notas-ct occurs 4.
+                   15 bkp-nota-ct                     pic 9(02)v99.
+
+       fd  arqAlunosIx.
+       01  fd-alunos-ix.
+           05  fd-id-aluno-ix                       pic 9(05).
+           05  fd-aluno-ix                          pic x(25).
+           05  fd-endereco-ix                       pic x(35).
+           05  fd-mae-ix                            pic x(25).
+           05  fd-pai-ix                            pic x(25).
+           05  fd-tel-ix                            pic x(15).
+           05  fd-cod-ix                            pic x(03).
+           05  fd-notas-ix.
+               10 fd-nota1-ix                       pic 9(02)v99.
+               10 fd-nota2-ix                       pic 9(02)v99.
+               10 fd-nota3-ix                       pic 9(02)v99.
+               10 fd-nota4-ix                       pic 9(02)v99.
+               10 fd-media-ix                       pic 9(02)v99.
+           05  fd-status-ix                         pic x(01).
+
+       fd  arqBkpAlunosIx.
+       01  fd-bkp-alunos-ix.
+           05  bkp-id-aluno-ix                      pic 9(05).
+           05  bkp-aluno-ix                         pic x(25).
+           05  bkp-endereco-ix                      pic x(35).
+           05  bkp-mae-ix                           pic x(25).
+           05  bkp-pai-ix                           pic x(25).
+           05  bkp-tel-ix                           pic x(15).
+           05  bkp-cod-ix                           pic x(03).
+           05  bkp-notas-ix.
+               10 bkp-nota1-ix                      pic 9(02)v99.
+               10 bkp-nota2-ix                      pic 9(02)v99.
+               10 bkp-nota3-ix                      pic 9(02)v99.
+               10 bkp-nota4-ix                      pic 9(02)v99.
+               10 bkp-media-ix                      pic 9(02)v99.
+           05  bkp-status-ix                        pic x(01).
+
+       fd  arqAlunosExc.
+       01  fd-alunos-exc.
+           05  fd-id-aluno-exc                      pic 9(05).
+           05  fd-aluno-exc                         pic x(25).
+           05  fd-endereco-exc                      pic x(35).
+           05  fd-mae-exc                           pic x(25).
+           05  fd-pai-exc                           pic x(25).
+           05  fd-tel-exc                           pic x(15).
+           05  fd-cod-exc                           pic x(03).
+           05  fd-notas-exc.
+               10 fd-nota1-exc                      pic 9(02)v99.
+               10 fd-nota2-exc                      pic 9(02)v99.
+               10 fd-nota3-exc                      pic 9(02)v99.
+               10 fd-nota4-exc                      pic 9(02)v99.
+               10 fd-media-exc                      pic 9(02)v99.
+           05  fd-status-exc                        pic x(01).
+
+       fd  arqBkpAlunosExc.
+       01  fd-bkp-alunos-exc.
+           05  bkp-id-aluno-exc                     pic 9(05).
+           05  bkp-aluno-exc                        pic x(25).
+           05  bkp-endereco-exc                     pic x(35).
+           05  bkp-mae-exc                          pic x(25).
+           05  bkp-pai-exc                          pic x(25).
+           05  bkp-tel-exc                          pic x(15).
+           05  bkp-cod-exc                          pic x(03).
+           05  bkp-notas-exc.
+               10 bkp-nota1-exc                     pic 9(02)v99.
+               10 bkp-nota2-exc                     pic 9(02)v99.
+               10 bkp-nota3-exc                     pic 9(02)v99.
+               10 bkp-nota4-exc                     pic 9(02)v99.
+               10 bkp-media-exc                     pic 9(02)v99.
+           05  bkp-status-exc                       pic x(01).
+
+       fd  arqTemp.
+       01  fd-temperaturas.
+           05  fd-chave-temp.
+               10 fd-mes                            pic 9(02).
+               10 fd-dia                            pic 9(02).
+           05  fd-temp                              pic s9(02)v99.
+
+       fd  arqBkpTemp.
+       01  fd-bkp-temperaturas.
+           05  bkp-chave-temp.
+               10 bkp-mes                           pic 9(02).
+               10 bkp-dia                            pic 9(02).
+           05  bkp-temp                             pic s9(02)v99.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAlunosCt                        pic x(02).
+       77  ws-fs-arqBkpAlunosCt                     pic  9(02).
+       77  ws-fs-arqAlunosIx                        pic  9(02).
+       77  ws-fs-arqBkpAlunosIx                     pic  9(02).
+       77  ws-fs-arqAlunosExc                       pic  9(02).
+       77  ws-fs-arqBkpAlunosExc                    pic  9(02).
+       77  ws-fs-arqTemp                            pic  9(02).
+       77  ws-fs-arqBkpTemp                         pic  9(02).
+
+       77  ws-data-hoje                             pic x(08).
+
+       77  ws-nome-bkp-alunosct                     pic x(40).
+       77  ws-nome-bkp-alunosix                     pic x(40).
+       77  ws-nome-bkp-alunosexc                    pic x(40).
+       77  ws-nome-bkp-temp                         pic x(40).
+
+       77  ws-qtd-registros                         pic 9(06).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+
+           perform reorganizar-arqAlunosCt
+           perform reorganizar-arqAlunosIx
+           perform reorganizar-arqAlunosExc
+           perform reorganizar-arqTemp
+
+           display "Backup e reorganizacao concluidos para a data " ws-data-hoje
+
+           stop run.
+
+      *>------------------------------------------------------------------------
+      *>  Monta os nomes dos arquivos de backup com a data de hoje
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           move function current-date (1:8) to ws-data-hoje
+
+           string "backup_arqAlunos_"         ws-data-hoje ".txt"
+                  delimited by size into ws-nome-bkp-alunosct
+           string "backup_arqAlunosIndexed_"  ws-data-hoje ".txt"
+                  delimited by size into ws-nome-bkp-alunosix
+           string "backup_arqAlunosExcluidos_" ws-data-hoje ".txt"
+                  delimited by size into ws-nome-bkp-alunosexc
+           string "backup_arqTempIndexed_"    ws-data-hoje ".txt"
+                  delimited by size into ws-nome-bkp-temp
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  arqAlunos.dat : copia os registros vivos para backup datado e
+      *>  reconstroi o arquivo indexado de forma compacta a partir do backup
+      *>------------------------------------------------------------------------
+       reorganizar-arqAlunosCt section.
+
+           move 0 to ws-qtd-registros
+
+           open input arqAlunosCt
+           if ws-fs-arqAlunosCt <> "00" then
+               move 1                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosCt                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBkpAlunosCt
+           if ws-fs-arqBkpAlunosCt <> 0 then
+               move 2                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosCt                    to ws-msn-erro-cod
+               move "Erro ao abrir backup arqAlunos "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to fd-cod-ct
+           start arqAlunosCt key is >= fd-cod-ct
+           if ws-fs-arqAlunosCt = "00" then
+               perform until ws-fs-arqAlunosCt = "10"
+                   move fd-alunos-ct to fd-bkp-alunos-ct
+                   write fd-bkp-alunos-ct
+                   add 1 to ws-qtd-registros
+
+                   read arqAlunosCt next
+                   if ws-fs-arqAlunosCt <> "00"
+                   and ws-fs-arqAlunosCt <> "10" then
+                       move 3                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunosCt                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos "       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-perform
+           end-if
+
+           close arqAlunosCt
+           close arqBkpAlunosCt
+
+      *>    Reconstroi o indexado a partir do backup (compacta o arquivo)
+           open input arqBkpAlunosCt
+           if ws-fs-arqBkpAlunosCt <> 0 then
+               move 25                                      to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosCt                    to ws-msn-erro-cod
+               move "Erro ao abrir backup arqAlunos "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqAlunosCt
+           if ws-fs-arqAlunosCt <> "00" then
+               move 4                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosCt                       to ws-msn-erro-cod
+               move "Erro ao recriar arq. arqAlunos "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read arqBkpAlunosCt
+           if ws-fs-arqBkpAlunosCt <> 0 and ws-fs-arqBkpAlunosCt <> 10 then
+               move 17                                      to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosCt                    to ws-msn-erro-cod
+               move "Erro ao ler backup arqAlunos "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform until ws-fs-arqBkpAlunosCt = 10
+               move fd-bkp-alunos-ct to fd-alunos-ct
+               write fd-alunos-ct
+               if ws-fs-arqAlunosCt <> "00" then
+                   move 18                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqAlunosCt                       to ws-msn-erro-cod
+                   move "Erro ao recriar arq. arqAlunos "       to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               read arqBkpAlunosCt
+               if ws-fs-arqBkpAlunosCt <> 0 and ws-fs-arqBkpAlunosCt <> 10 then
+                   move 17                                      to ws-msn-erro-ofsset
+                   move ws-fs-arqBkpAlunosCt                    to ws-msn-erro-cod
+                   move "Erro ao ler backup arqAlunos "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           close arqBkpAlunosCt
+           close arqAlunosCt
+
+           display "arqAlunos.dat: " ws-qtd-registros " registros em " ws-nome-bkp-alunosct
+
+           .
+       reorganizar-arqAlunosCt-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  arqAlunosIndexed.dat : mesma logica do bloco acima
+      *>------------------------------------------------------------------------
+       reorganizar-arqAlunosIx section.
+
+           move 0 to ws-qtd-registros
+
+           open input arqAlunosIx
+           if ws-fs-arqAlunosIx <> 0 then
+               move 5                                       to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosIx                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunosIndexed "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBkpAlunosIx
+           if ws-fs-arqBkpAlunosIx <> 0 then
+               move 6                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosIx                    to ws-msn-erro-cod
+               move "Erro ao abrir backup arqAlunosIndexed "to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to fd-id-aluno-ix
+           start arqAlunosIx key is >= fd-id-aluno-ix
+           if ws-fs-arqAlunosIx = 0 then
+               perform until ws-fs-arqAlunosIx = 10
+                   move fd-alunos-ix to fd-bkp-alunos-ix
+                   write fd-bkp-alunos-ix
+                   add 1 to ws-qtd-registros
+
+                   read arqAlunosIx next
+                   if ws-fs-arqAlunosIx <> 0
+                   and ws-fs-arqAlunosIx <> 10 then
+                       move 7                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunosIx                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunosIndexed " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-perform
+           end-if
+
+           close arqAlunosIx
+           close arqBkpAlunosIx
+
+           open input arqBkpAlunosIx
+           if ws-fs-arqBkpAlunosIx <> 0 then
+               move 26                                        to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosIx                      to ws-msn-erro-cod
+               move "Erro ao abrir backup arqAlunosIndexed "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqAlunosIx
+           if ws-fs-arqAlunosIx <> 0 then
+               move 8                                        to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosIx                        to ws-msn-erro-cod
+               move "Erro ao recriar arq. arqAlunosIndexed " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read arqBkpAlunosIx
+           if ws-fs-arqBkpAlunosIx <> 0 and ws-fs-arqBkpAlunosIx <> 10 then
+               move 19                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosIx                     to ws-msn-erro-cod
+               move "Erro ao ler backup arqAlunosIndexed "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform until ws-fs-arqBkpAlunosIx = 10
+               move fd-bkp-alunos-ix to fd-alunos-ix
+               write fd-alunos-ix
+               if ws-fs-arqAlunosIx <> 0 then
+                   move 20                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqAlunosIx                        to ws-msn-erro-cod
+                   move "Erro ao recriar arq. arqAlunosIndexed " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               read arqBkpAlunosIx
+               if ws-fs-arqBkpAlunosIx <> 0 and ws-fs-arqBkpAlunosIx <> 10 then
+                   move 19                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqBkpAlunosIx                     to ws-msn-erro-cod
+                   move "Erro ao ler backup arqAlunosIndexed "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           close arqBkpAlunosIx
+           close arqAlunosIx
+
+           display "arqAlunosIndexed.dat: " ws-qtd-registros " registros em " ws-nome-bkp-alunosix
+
+           .
+       reorganizar-arqAlunosIx-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  arqAlunosExcluidos.dat : mesma logica
+      *>------------------------------------------------------------------------
+       reorganizar-arqAlunosExc section.
+
+           move 0 to ws-qtd-registros
+
+           open input arqAlunosExc
+           if ws-fs-arqAlunosExc <> 0 then
+               move 9                                         to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExc                        to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunosExcluidos "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBkpAlunosExc
+           if ws-fs-arqBkpAlunosExc <> 0 then
+               move 10                                         to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosExc                      to ws-msn-erro-cod
+               move "Erro ao abrir backup arqAlunosExcluidos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to fd-id-aluno-exc
+           start arqAlunosExc key is >= fd-id-aluno-exc
+           if ws-fs-arqAlunosExc = 0 then
+               perform until ws-fs-arqAlunosExc = 10
+                   move fd-alunos-exc to fd-bkp-alunos-exc
+                   write fd-bkp-alunos-exc
+                   add 1 to ws-qtd-registros
+
+                   read arqAlunosExc next
+                   if ws-fs-arqAlunosExc <> 0
+                   and ws-fs-arqAlunosExc <> 10 then
+                       move 11                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunosExc                     to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunosExcluidos "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-perform
+           end-if
+
+           close arqAlunosExc
+           close arqBkpAlunosExc
+
+           open input arqBkpAlunosExc
+           if ws-fs-arqBkpAlunosExc <> 0 then
+               move 27                                          to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosExc                        to ws-msn-erro-cod
+               move "Erro ao abrir backup arqAlunosExcluidos "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqAlunosExc
+           if ws-fs-arqAlunosExc <> 0 then
+               move 12                                         to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExc                         to ws-msn-erro-cod
+               move "Erro ao recriar arq. arqAlunosExcluidos " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read arqBkpAlunosExc
+           if ws-fs-arqBkpAlunosExc <> 0 and ws-fs-arqBkpAlunosExc <> 10 then
+               move 21                                          to ws-msn-erro-ofsset
+               move ws-fs-arqBkpAlunosExc                       to ws-msn-erro-cod
+               move "Erro ao ler backup arqAlunosExcluidos "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform until ws-fs-arqBkpAlunosExc = 10
+               move fd-bkp-alunos-exc to fd-alunos-exc
+               write fd-alunos-exc
+               if ws-fs-arqAlunosExc <> 0 then
+                   move 22                                          to ws-msn-erro-ofsset
+                   move ws-fs-arqAlunosExc                          to ws-msn-erro-cod
+                   move "Erro ao recriar arq. arqAlunosExcluidos "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               read arqBkpAlunosExc
+               if ws-fs-arqBkpAlunosExc <> 0 and ws-fs-arqBkpAlunosExc <> 10 then
+                   move 21                                          to ws-msn-erro-ofsset
+                   move ws-fs-arqBkpAlunosExc                       to ws-msn-erro-cod
+                   move "Erro ao ler backup arqAlunosExcluidos "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           close arqBkpAlunosExc
+           close arqAlunosExc
+
+           display "arqAlunosExcluidos.dat: " ws-qtd-registros " registros em " ws-nome-bkp-alunosexc
+
+           .
+       reorganizar-arqAlunosExc-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  arqTempIndexed.dat : mesma logica
+      *>------------------------------------------------------------------------
+       reorganizar-arqTemp section.
+
+           move 0 to ws-qtd-registros
+
+           open input arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 13                                       to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                            to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTempIndexed "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBkpTemp
+           if ws-fs-arqBkpTemp <> 0 then
+               move 14                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBkpTemp                         to ws-msn-erro-cod
+               move "Erro ao abrir backup arqTempIndexed "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to fd-mes
+           move 1 to fd-dia
+           start arqTemp key is >= fd-chave-temp
+           if ws-fs-arqTemp = 0 then
+               perform until ws-fs-arqTemp = 10
+                   move fd-temperaturas to fd-bkp-temperaturas
+                   write fd-bkp-temperaturas
+                   add 1 to ws-qtd-registros
+
+                   read arqTemp next
+                   if ws-fs-arqTemp <> 0
+                   and ws-fs-arqTemp <> 10 then
+                       move 15                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                         to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqTempIndexed "    to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-perform
+           end-if
+
+           close arqTemp
+           close arqBkpTemp
+
+           open input arqBkpTemp
+           if ws-fs-arqBkpTemp <> 0 then
+               move 28                                      to ws-msn-erro-ofsset
+               move ws-fs-arqBkpTemp                        to ws-msn-erro-cod
+               move "Erro ao abrir backup arqTemp "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 16                                       to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                            to ws-msn-erro-cod
+               move "Erro ao recriar arq. arqTempIndexed "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read arqBkpTemp
+           if ws-fs-arqBkpTemp <> 0 and ws-fs-arqBkpTemp <> 10 then
+               move 23                                       to ws-msn-erro-ofsset
+               move ws-fs-arqBkpTemp                         to ws-msn-erro-cod
+               move "Erro ao ler backup arqTempIndexed "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform until ws-fs-arqBkpTemp = 10
+               move fd-bkp-temperaturas to fd-temperaturas
+               write fd-temperaturas
+               if ws-fs-arqTemp <> 0 then
+                   move 24                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                            to ws-msn-erro-cod
+                   move "Erro ao recriar arq. arqTempIndexed "   to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               read arqBkpTemp
+               if ws-fs-arqBkpTemp <> 0 and ws-fs-arqBkpTemp <> 10 then
+                   move 23                                       to ws-msn-erro-ofsset
+                   move ws-fs-arqBkpTemp                         to ws-msn-erro-cod
+                   move "Erro ao ler backup arqTempIndexed "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           close arqBkpTemp
+           close arqTemp
+
+           display "arqTempIndexed.dat: " ws-qtd-registros " registros em " ws-nome-bkp-temp
+
+           .
+       reorganizar-arqTemp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           accept  ws-msn-erro.
+
+           stop run.
+           .
+       finaliza-anormal-exit.
+           exit.
