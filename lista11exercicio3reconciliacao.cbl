@@ -0,0 +1,403 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exercicio3reconciliacao".
+       author. "Thays Popper".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select arqAlunosCt assign to "arqAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-ct
+           file status is ws-fs-arqAlunosCt.
+
+           select arqAlunosIx assign to "arqAlunosIndexed.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-id-aluno-ix
+           alternate record key is fd-cod-ix with duplicates
+           file status is ws-fs-arqAlunosIx.
+
+           select arqRelConciliacao assign to "reconciliacao.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelConciliacao.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+
+      *>----Layout do arqAlunos.dat (lista11exercicio3comtela)
+       fd  arqAlunosCt.
+       01  fd-alunos-ct.
+           05  fd-cod-ct                            pic 9(03).
+           05  fd-aluno-ct                          pic x(25).
+           05  fd-endereco-ct                       pic x(35).
+           05  fd-mae-ct                            pic x(25).
+           05  fd-pai-ct                            pic x(25).
+           05  fd-telefone-ct                       pic x(15).
+           05  fd-nota-g-ct.
+               10  fd-notas-ct occurs 4.
+                   15 fd-nota-ct                     pic 9(02)v99.
+
+      *>----Layout do arqAlunosIndexed.dat (lista11exercicio3indexado)
+       fd  arqAlunosIx.
+       01  fd-alunos-ix.
+           05  fd-id-aluno-ix                       pic 9(05).
+           05  fd-aluno-ix                          pic x(25).
+           05  fd-endereco-ix                       pic x(35).
+           05  fd-mae-ix                            pic x(25).
+           05  fd-pai-ix                            pic x(25).
+           05  fd-tel-ix                            pic x(15).
+           05  fd-cod-ix                            pic x(03).
+           05  fd-notas-ix.
+               10 fd-nota1-ix                       pic 9(02)v99.
+               10 fd-nota2-ix                       pic 9(02)v99.
+               10 fd-nota3-ix                       pic 9(02)v99.
+               10 fd-nota4-ix                       pic 9(02)v99.
+               10 fd-media-ix                       pic 9(02)v99.
+           05  fd-status-ix                         pic x(01).
+
+       fd  arqRelConciliacao.
+       01  fd-rel-linha                             pic x(120).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqAlunosCt                        pic x(02).
+       77  ws-fs-arqAlunosIx                        pic  9(02).
+       77  ws-fs-arqRelConciliacao                  pic  9(02).
+
+      *>    fd-cod-ix e alfanumerico e preenchido por "accept" sem garantia
+      *>    de zero-fill (ex.: "5  " ou "05 "); normaliza-se o cod para
+      *>    numerico (via trim + numval) antes de qualquer comparacao/busca
+      *>    para nao depender da formatacao exata dos bytes gravados.
+       77  ws-cod-numeric                           pic 9(03).
+
+      *>    tabela em memoria com os registros de arqAlunosIndexed.dat,
+      *>    carregada uma unica vez por carregar-arqAlunosIx (mesmo padrao
+      *>    de tabela em memoria usado em relatorio-turma no indexado)
+       01  ws-ix-tabela occurs 500.
+           05  ws-ix-cod-num                        pic 9(03).
+           05  ws-ix-id                             pic 9(05).
+           05  ws-ix-aluno                           pic x(25).
+           05  ws-ix-endereco                        pic x(35).
+           05  ws-ix-mae                             pic x(25).
+           05  ws-ix-pai                             pic x(25).
+           05  ws-ix-tel                             pic x(15).
+           05  ws-ix-nota1                           pic 9(02)v99.
+           05  ws-ix-nota2                           pic 9(02)v99.
+           05  ws-ix-nota3                           pic 9(02)v99.
+           05  ws-ix-nota4                           pic 9(02)v99.
+           05  ws-ix-encontrado                      pic x(01) value "N".
+
+       77  ws-qtd-ix                                pic 9(04) value 0.
+       77  ws-ind-ix                                pic 9(04).
+       77  ws-ix-ind-primeiro                       pic 9(04).
+       77  ws-ix-achou                              pic x(01).
+       77  ws-ix-truncada                           pic x(01) value "N".
+
+       77  ws-qtd-so-ct                             pic 9(04) value 0.
+       77  ws-qtd-so-ix                             pic 9(04) value 0.
+       77  ws-qtd-divergentes                        pic 9(04) value 0.
+       77  ws-qtd-conferidos                         pic 9(04) value 0.
+
+       77  ws-diverg-campos                         pic x(60).
+       77  ws-diverg-ptr                            pic 9(04).
+
+       01  ws-rel-linha.
+           05  ws-rel-texto                         pic x(120).
+
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                    pic 9(04).
+          05 filler                                pic x(01) value "-".
+          05 ws-msn-erro-cod                       pic 9(02).
+          05 filler                                pic x(01) value space.
+          05 ws-msn-erro-text                      pic x(42).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform carregar-arqAlunosIx.
+           perform conciliar.
+           perform finaliza.
+
+           stop run.
+
+      *>------------------------------------------------------------------------
+      *>  Abertura dos arquivos
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqAlunosCt
+           if ws-fs-arqAlunosCt <> "00" then
+               move 1                                        to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosCt                        to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunos "          to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqAlunosIx
+           if ws-fs-arqAlunosIx <> 0 then
+               move 2                                        to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosIx                        to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqAlunosIndexed "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqRelConciliacao
+           if ws-fs-arqRelConciliacao <> 0 then
+               move 3                                        to ws-msn-erro-ofsset
+               move ws-fs-arqRelConciliacao                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. reconciliacao "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega arqAlunosIndexed.dat em memoria, normalizando o Cod
+      *>  (trim + numval) para um campo numerico, ja que fd-cod-ix e
+      *>  alfanumerico e pode nao estar com zero-fill
+      *>------------------------------------------------------------------------
+       carregar-arqAlunosIx section.
+
+           move 1 to fd-id-aluno-ix
+           start arqAlunosIx key is >= fd-id-aluno-ix
+           if ws-fs-arqAlunosIx = 0 then
+               perform until ws-fs-arqAlunosIx = 10
+                   read arqAlunosIx next
+                   if ws-fs-arqAlunosIx = 0 then
+                       if ws-qtd-ix < 500 then
+                           add 1 to ws-qtd-ix
+                           compute ws-cod-numeric =
+                                   function numval(function trim(fd-cod-ix))
+                           move ws-cod-numeric  to ws-ix-cod-num(ws-qtd-ix)
+                           move fd-id-aluno-ix  to ws-ix-id(ws-qtd-ix)
+                           move fd-aluno-ix     to ws-ix-aluno(ws-qtd-ix)
+                           move fd-endereco-ix  to ws-ix-endereco(ws-qtd-ix)
+                           move fd-mae-ix       to ws-ix-mae(ws-qtd-ix)
+                           move fd-pai-ix       to ws-ix-pai(ws-qtd-ix)
+                           move fd-tel-ix       to ws-ix-tel(ws-qtd-ix)
+                           move fd-nota1-ix     to ws-ix-nota1(ws-qtd-ix)
+                           move fd-nota2-ix     to ws-ix-nota2(ws-qtd-ix)
+                           move fd-nota3-ix     to ws-ix-nota3(ws-qtd-ix)
+                           move fd-nota4-ix     to ws-ix-nota4(ws-qtd-ix)
+                           move "N"             to ws-ix-encontrado(ws-qtd-ix)
+                       else
+                           move "S" to ws-ix-truncada
+                       end-if
+                   else
+                       if ws-fs-arqAlunosIx <> 10 then
+                           move 6                                     to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunosIx                     to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAlunosIndexed "  to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+           if ws-ix-truncada = "S" then
+               display "arqAlunosIndexed.dat excede 500 registros, conciliacao truncada!"
+           end-if
+
+           .
+       carregar-arqAlunosIx-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Compara os dois arquivos de alunos, registro a registro
+      *>------------------------------------------------------------------------
+       conciliar section.
+
+           move "Relatorio de Conciliacao arqAlunos.dat x arqAlunosIndexed.dat"
+                                                        to ws-rel-texto
+           write fd-rel-linha from ws-rel-linha
+
+           move spaces to ws-rel-linha
+           write fd-rel-linha from ws-rel-linha
+
+      *>    1a passada: todo Cod de arqAlunos.dat deve existir no indexado
+      *>    (busca na tabela em memoria pelo cod normalizado, em vez de
+      *>    um read por chave alternada, que dependeria do byte exato
+      *>    gravado em fd-cod-ix)
+           move 1 to fd-cod-ct
+           start arqAlunosCt key is >= fd-cod-ct
+           if ws-fs-arqAlunosCt = "00" then
+               perform until ws-fs-arqAlunosCt = "10"
+
+                   move "N" to ws-ix-achou
+                   move 0   to ws-ix-ind-primeiro
+                   perform varying ws-ind-ix from 1 by 1
+                           until ws-ind-ix > ws-qtd-ix
+      *>                todas as entradas com o mesmo cod sao marcadas como
+      *>                encontradas, pois fd-cod-ix eh chave alternada com
+      *>                duplicatas; a 1a entrada casada eh usada para o
+      *>                confronto de divergencia abaixo
+                       if ws-ix-cod-num(ws-ind-ix) = fd-cod-ct then
+                           move "S" to ws-ix-achou
+                           move "S" to ws-ix-encontrado(ws-ind-ix)
+                           if ws-ix-ind-primeiro = 0 then
+                               move ws-ind-ix to ws-ix-ind-primeiro
+                           end-if
+                       end-if
+                   end-perform
+
+                   if ws-ix-achou = "N" then
+                       add 1 to ws-qtd-so-ct
+                       string "Cod " fd-cod-ct
+                              " (" fd-aluno-ct ") existe em arqAlunos.dat"
+                              " mas NAO existe em arqAlunosIndexed.dat"
+                              delimited by size into ws-rel-texto
+                       write fd-rel-linha from ws-rel-linha
+                   else
+                       add 1 to ws-qtd-conferidos
+                       if fd-aluno-ct <> ws-ix-aluno(ws-ix-ind-primeiro)
+                       or fd-endereco-ct <> ws-ix-endereco(ws-ix-ind-primeiro)
+                       or fd-mae-ct <> ws-ix-mae(ws-ix-ind-primeiro)
+                       or fd-pai-ct <> ws-ix-pai(ws-ix-ind-primeiro)
+                       or fd-telefone-ct <> ws-ix-tel(ws-ix-ind-primeiro)
+                       or fd-nota-ct(1) <> ws-ix-nota1(ws-ix-ind-primeiro)
+                       or fd-nota-ct(2) <> ws-ix-nota2(ws-ix-ind-primeiro)
+                       or fd-nota-ct(3) <> ws-ix-nota3(ws-ix-ind-primeiro)
+                       or fd-nota-ct(4) <> ws-ix-nota4(ws-ix-ind-primeiro) then
+                           add 1 to ws-qtd-divergentes
+
+                           move spaces to ws-diverg-campos
+                           move 1     to ws-diverg-ptr
+                           if fd-aluno-ct <> ws-ix-aluno(ws-ix-ind-primeiro) then
+                               string "Nome, " delimited by size
+                                   into ws-diverg-campos
+                                   with pointer ws-diverg-ptr
+                           end-if
+                           if fd-endereco-ct <> ws-ix-endereco(ws-ix-ind-primeiro) then
+                               string "Endereco, " delimited by size
+                                   into ws-diverg-campos
+                                   with pointer ws-diverg-ptr
+                           end-if
+                           if fd-mae-ct <> ws-ix-mae(ws-ix-ind-primeiro) then
+                               string "Mae, " delimited by size
+                                   into ws-diverg-campos
+                                   with pointer ws-diverg-ptr
+                           end-if
+                           if fd-pai-ct <> ws-ix-pai(ws-ix-ind-primeiro) then
+                               string "Pai, " delimited by size
+                                   into ws-diverg-campos
+                                   with pointer ws-diverg-ptr
+                           end-if
+                           if fd-telefone-ct <> ws-ix-tel(ws-ix-ind-primeiro) then
+                               string "Telefone, " delimited by size
+                                   into ws-diverg-campos
+                                   with pointer ws-diverg-ptr
+                           end-if
+                           if fd-nota-ct(1) <> ws-ix-nota1(ws-ix-ind-primeiro)
+                           or fd-nota-ct(2) <> ws-ix-nota2(ws-ix-ind-primeiro)
+                           or fd-nota-ct(3) <> ws-ix-nota3(ws-ix-ind-primeiro)
+                           or fd-nota-ct(4) <> ws-ix-nota4(ws-ix-ind-primeiro) then
+                               string "Notas" delimited by size
+                                   into ws-diverg-campos
+                                   with pointer ws-diverg-ptr
+                           end-if
+
+                           string "Cod " fd-cod-ct
+                                  " (" fd-aluno-ct ") divergente nos campos: "
+                                  ws-diverg-campos
+                                  delimited by size into ws-rel-texto
+                           write fd-rel-linha from ws-rel-linha
+                       end-if
+                   end-if
+
+                   read arqAlunosCt next
+                   if ws-fs-arqAlunosCt <> "00"
+                   and ws-fs-arqAlunosCt <> "10" then
+                       move 4                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunosCt                     to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+               end-perform
+           end-if
+
+      *>    2a passada: todo registro de arqAlunosIndexed.dat que nao foi
+      *>    casado na 1a passada nao tem Cod correspondente em arqAlunos.dat
+           perform varying ws-ind-ix from 1 by 1 until ws-ind-ix > ws-qtd-ix
+               if ws-ix-encontrado(ws-ind-ix) = "N" then
+                   add 1 to ws-qtd-so-ix
+                   string "Id " ws-ix-id(ws-ind-ix)
+                          " / Cod " ws-ix-cod-num(ws-ind-ix)
+                          " (" ws-ix-aluno(ws-ind-ix) ") existe em arqAlunosIndexed.dat"
+                          " mas NAO existe em arqAlunos.dat"
+                          delimited by size into ws-rel-texto
+                   write fd-rel-linha from ws-rel-linha
+               end-if
+           end-perform
+
+           move spaces to ws-rel-linha
+           write fd-rel-linha from ws-rel-linha
+
+           string "Conferidos: " ws-qtd-conferidos
+                  "  Divergentes: " ws-qtd-divergentes
+                  "  So em arqAlunos.dat: " ws-qtd-so-ct
+                  "  So em arqAlunosIndexed.dat: " ws-qtd-so-ix
+                  delimited by size into ws-rel-texto
+           write fd-rel-linha from ws-rel-linha
+
+           display "Conciliacao concluida. Veja reconciliacao.txt"
+           display "Conferidos: " ws-qtd-conferidos
+                   " Divergentes: " ws-qtd-divergentes
+                   " So arqAlunos: " ws-qtd-so-ct
+                   " So arqAlunosIndexed: " ws-qtd-so-ix
+
+           .
+       conciliar-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           accept  ws-msn-erro.
+
+           perform finaliza.
+
+           stop run.
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Fechamento dos arquivos
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqAlunosCt
+           close arqAlunosIx
+           close arqRelConciliacao
+
+           .
+       finaliza-exit.
+           exit.
