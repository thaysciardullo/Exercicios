@@ -21,9 +21,40 @@
            organization is indexed
            access mode is dynamic
            lock mode is automatic
-           record key is fd-aluno
+           record key is fd-id-aluno
+           alternate record key is fd-cod with duplicates
            file status is ws-fs-arqAlunos.
 
+           select arqBoletim assign to "boletim.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqBoletim.
+
+           select arqTurma assign to "turma.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqTurma.
+
+           select arqAlunosExcluidos assign to "arqAlunosExcluidos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-id-aluno-exc
+           file status is ws-fs-arqAlunosExc.
+
+           select arqExtrato assign to "extratoMatriculas.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExtrato.
+
+           select arqAuditoria assign to "auditoria.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqAuditoria.
 
        i-o-control.
 
@@ -34,6 +65,7 @@
        file section.
        fd arqAlunos.
        01  fd-alunos.
+           05  fd-id-aluno                         pic 9(05).
            05  fd-aluno                            pic x(25).
            05  fd-endereco                         pic x(35).
            05  fd-mae                              pic x(25).
@@ -46,14 +78,106 @@
                10 fd-nota3                         pic 9(02)v99.
                10 fd-nota4                         pic 9(02)v99.
                10 fd-media                         pic 9(02)v99.
+           05  fd-status                           pic x(01).
+
+       fd arqBoletim.
+       01 fd-boletim-linha                         pic x(80).
+
+       fd arqTurma.
+       01 fd-turma-linha                           pic x(80).
+
+       fd arqAlunosExcluidos.
+       01  fd-alunos-exc.
+           05  fd-id-aluno-exc                      pic 9(05).
+           05  fd-aluno-exc                         pic x(25).
+           05  fd-endereco-exc                      pic x(35).
+           05  fd-mae-exc                           pic x(25).
+           05  fd-pai-exc                           pic x(25).
+           05  fd-tel-exc                           pic x(15).
+           05  fd-cod-exc                           pic x(03).
+           05  fd-notas-exc.
+               10 fd-nota1-exc                      pic 9(02)v99.
+               10 fd-nota2-exc                      pic 9(02)v99.
+               10 fd-nota3-exc                      pic 9(02)v99.
+               10 fd-nota4-exc                      pic 9(02)v99.
+               10 fd-media-exc                      pic 9(02)v99.
+           05  fd-status-exc                        pic x(01).
+
+       fd arqExtrato.
+       01  fd-extrato-linha.
+           05  fd-extrato-aluno                     pic x(25).
+           05  fd-extrato-endereco                  pic x(35).
+           05  fd-extrato-mae                       pic x(25).
+           05  fd-extrato-pai                        pic x(25).
+           05  fd-extrato-tel                        pic x(15).
+           05  fd-extrato-cod                        pic x(03).
+
+       fd arqAuditoria.
+       01  fd-auditoria-linha                        pic x(150).
 
 
       *>----Variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqAlunos                         pic  9(02).
+       77  ws-fs-arqBoletim                        pic  9(02).
+       77  ws-fs-arqTurma                          pic  9(02).
+       77  ws-fs-arqAlunosExc                      pic  9(02).
+       77  ws-fs-arqExtrato                        pic  9(02).
+       77  ws-fs-arqAuditoria                      pic  9(02).
+
+      *>----Trilha de auditoria das gravacoes/exclusoes em arqAlunos
+       01  ws-auditoria-linha.
+           05  ws-aud-data-hora                    pic x(14).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-operacao                     pic x(12).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-chave                        pic x(10).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-valor-ant                     pic x(48).
+           05  filler                              pic x(01) value space.
+           05  ws-aud-valor-novo                    pic x(48).
+
+       77  ws-lote-add                              pic 9(04).
+       77  ws-lote-rej-dup                          pic 9(04).
+       77  ws-lote-rej-branco                       pic 9(04).
+
+       01  ws-boletim-linha                        pic x(80).
+
+       77  ws-situacao                             pic x(10).
+
+       01  ws-turma-tabela occurs 500.
+           05  ws-turma-cod                        pic x(03).
+           05  ws-turma-aluno                       pic x(25).
+           05  ws-turma-media                       pic 9(02)v99.
+
+       01  ws-turma-aux.
+           05  ws-turma-aux-cod                     pic x(03).
+           05  ws-turma-aux-aluno                    pic x(25).
+           05  ws-turma-aux-media                    pic 9(02)v99.
+
+       77  ws-qtd-turma                            pic 9(04).
+       77  ws-turma-truncada                       pic x(01) value "N".
+       77  ws-ind-turma                            pic 9(04).
+       77  ws-ind-turma2                           pic 9(04).
+       77  ws-soma-turma                           pic 9(07)v99.
+       77  ws-media-turma                          pic 9(02)v99.
+       77  ws-acima-turma                          pic 9(04).
+       77  ws-abaixo-turma                         pic 9(04).
+       77  ws-nota-ed                              pic z9,99.
+       77  ws-aud-ptr                              pic 9(04).
+
+       01  ws-turma-linha.
+           05  ws-turma-rel-pos                    pic z9.
+           05  filler                               pic x(02) value space.
+           05  ws-turma-rel-cod                     pic x(03).
+           05  filler                               pic x(02) value space.
+           05  ws-turma-rel-aluno                   pic x(25).
+           05  filler                               pic x(02) value space.
+           05  ws-turma-rel-media                   pic z9,99.
 
        01  ws-alunos.
+           05  ws-id-aluno                         pic 9(05).
            05  ws-aluno                            pic x(25).
            05  ws-endereco                         pic x(35).
            05  ws-mae                              pic x(25).
@@ -68,6 +192,14 @@
            05  ws-nota4                            pic 9(02)v99.
            05  ws-media                            pic 9(02)v99.
 
+      *>----Pesos das notas para o calculo da media ponderada
+      *>    nota1/nota2 sao trabalhos (20% cada), nota3/nota4 sao as provas,
+      *>    sendo nota4 a prova final com peso maior (40%)
+       77  ws-peso-nota1                           pic 9v99 value 0,20.
+       77  ws-peso-nota2                           pic 9v99 value 0,20.
+       77  ws-peso-nota3                           pic 9v99 value 0,20.
+       77  ws-peso-nota4                           pic 9v99 value 0,40.
+
        01 ws-msn-erro.
           05 ws-msn-erro-ofsset                    pic 9(04).
           05 filler                                pic x(01) value "-".
@@ -125,6 +257,20 @@
                perform finaliza-anormal
            end-if
 
+           open i-o arqAlunosExcluidos
+           if ws-fs-arqAlunosExc = 35 then
+               open output arqAlunosExcluidos
+               close arqAlunosExcluidos
+               open i-o arqAlunosExcluidos
+           end-if
+           if ws-fs-arqAlunosExc  <> 00
+           and ws-fs-arqAlunosExc <> 05 then
+               move 18                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExc                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. excluidos "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
            .
        inicializa-exit.
            exit.
@@ -143,6 +289,10 @@
                display "'Cs' Consulta sequencial"
                display "'De'letar"
                display "'Al'terar"
+               display "'Bo'letim Impresso"
+               display "'Rt' Relatorio da Turma"
+               display "'Re'staurar Excluido"
+               display "'Im'portar Lote Matriculas"
 
                accept ws-menu
 
@@ -165,6 +315,18 @@
                     when = "Al"
                        perform alterar-aluno
 
+                    when = "Bo"
+                       perform imprimir-boletim
+
+                    when = "Rt"
+                       perform relatorio-turma
+
+                    when = "Re"
+                       perform restaurar-aluno
+
+                    when = "Im"
+                       perform importar-lote
+
                    when other
                        display "Opcao Invalida"
                end-evaluate
@@ -187,6 +349,8 @@
            perform until voltar-tela
 
                display " ======= Cadastro Alunos===== "
+               display " Qual o Cod do Aluno:"
+               accept ws-cod
                display " Qual o nome do Aluno:"
                accept ws-aluno
                display " Qual o Endereco do Aluno:"
@@ -198,19 +362,43 @@
                display " Qual o Telefone:"
                accept ws-tel
 
+               move ws-cod to fd-cod
+               read arqAlunos key is fd-cod
 
+               if ws-fs-arqAlunos = 0 then
+                   display "Cod de Aluno ja cadastrado!"
+               else
+                   if ws-fs-arqAlunos <> 23 then
+                       move 2                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   perform buscar-prox-id-aluno
 
 
       *>===============================================
       *> -------------  Salvar dados no arquivo ------
       *>===============================================
 
-               write fd-alunos       from  ws-alunos
-               if ws-fs-arqAlunos <> 0 then
-                   move 2                                     to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                       to ws-msn-erro-cod
-                   move "Erro ao escrever arq. arqTemp "      to ws-msn-erro-text
-                   perform finaliza-anormal
+                   move ws-alunos        to    fd-alunos
+                   move "A"              to    fd-status
+                   write fd-alunos
+                   if ws-fs-arqAlunos <> 0 then
+                       move 2                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao escrever arq. arqTemp "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Aluno cadastrado com Id " ws-id-aluno
+
+                       move "CADASTRO"       to ws-aud-operacao
+                       move ws-id-aluno      to ws-aud-chave
+                       move spaces           to ws-aud-valor-ant
+                       move ws-aluno         to ws-aud-valor-novo
+                       perform registrar-auditoria
+                   end-if
                end-if
 
                display "Deseja consultar mais um Aluno? 'S' ou 'V'oltar"
@@ -223,6 +411,59 @@
        cadastrar-aluno-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Busca o proximo Id disponivel para um novo aluno (chave real)
+      *>------------------------------------------------------------------------
+       buscar-prox-id-aluno section.
+
+           move 0 to ws-id-aluno
+
+           move 1 to fd-id-aluno
+           start arqAlunos key is >= fd-id-aluno
+           if ws-fs-arqAlunos = 0 then
+               perform until ws-fs-arqAlunos = 10
+                   read arqAlunos next
+                   if ws-fs-arqAlunos = 0 then
+                       move fd-id-aluno to ws-id-aluno
+                   else
+                       if ws-fs-arqAlunos <> 10 then
+                           move 2                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+      *>    tambem considera os ids ainda presentes em arqAlunosExcluidos,
+      *>    para nao reemitir um id que um restaurar-aluno ainda possa usar
+           move 1 to fd-id-aluno-exc
+           start arqAlunosExcluidos key is >= fd-id-aluno-exc
+           if ws-fs-arqAlunosExc = 0 then
+               perform until ws-fs-arqAlunosExc = 10
+                   read arqAlunosExcluidos next
+                   if ws-fs-arqAlunosExc = 0 then
+                       if fd-id-aluno-exc > ws-id-aluno then
+                           move fd-id-aluno-exc to ws-id-aluno
+                       end-if
+                   else
+                       if ws-fs-arqAlunosExc <> 10 then
+                           move 2                                      to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunosExc                     to ws-msn-erro-cod
+                           move "Erro ao ler arq. excluidos "          to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+           add 1 to ws-id-aluno
+
+           .
+       buscar-prox-id-aluno-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>  cadastro de notas
@@ -234,22 +475,49 @@
                display " ==== Cadastro Alunos ===="
                display " Informe o Cod do aluno:"
                accept ws-cod
-               display " Informe a Nota 1:"
-               accept ws-nota1
-               display " Informe a Nota 2:"
-               accept ws-nota2
-               display " Informe a Nota 3:"
-               accept ws-nota3
-               display " Informe a Nota 4:"
-               accept ws-nota4
 
-              compute ws-media = (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4)/4
+               perform with test after until ws-nota1 >= 0 and ws-nota1 <= 10
+                   display " Informe a Nota 1 (0.00 a 10.00):"
+                   accept ws-nota1
+                   if ws-nota1 > 10 then
+                       display "Nota fora do intervalo valido (0.00 - 10.00)!"
+                   end-if
+               end-perform
+
+               perform with test after until ws-nota2 >= 0 and ws-nota2 <= 10
+                   display " Informe a Nota 2 (0.00 a 10.00):"
+                   accept ws-nota2
+                   if ws-nota2 > 10 then
+                       display "Nota fora do intervalo valido (0.00 - 10.00)!"
+                   end-if
+               end-perform
+
+               perform with test after until ws-nota3 >= 0 and ws-nota3 <= 10
+                   display " Informe a Nota 3 (0.00 a 10.00):"
+                   accept ws-nota3
+                   if ws-nota3 > 10 then
+                       display "Nota fora do intervalo valido (0.00 - 10.00)!"
+                   end-if
+               end-perform
+
+               perform with test after until ws-nota4 >= 0 and ws-nota4 <= 10
+                   display " Informe a Nota 4 (0.00 a 10.00):"
+                   accept ws-nota4
+                   if ws-nota4 > 10 then
+                       display "Nota fora do intervalo valido (0.00 - 10.00)!"
+                   end-if
+               end-perform
+
+              compute ws-media = (ws-nota1 * ws-peso-nota1) +
+                                  (ws-nota2 * ws-peso-nota2) +
+                                  (ws-nota3 * ws-peso-nota3) +
+                                  (ws-nota4 * ws-peso-nota4)
 
 
       *>================ Salvar Notas No Arquivo ====
 
                move ws-cod to fd-cod
-               read arqAlunos
+               read arqAlunos key is fd-cod
 
 
                if  ws-fs-arqAlunos <> 0 then
@@ -262,6 +530,26 @@
                        perform finaliza-anormal
                    end-if
                 else
+                   move "NOTA"           to ws-aud-operacao
+                   move fd-id-aluno      to ws-aud-chave
+                   move spaces to ws-aud-valor-ant
+                   move 1      to ws-aud-ptr
+                   move fd-nota1 to ws-nota-ed
+                   string "N1:" ws-nota-ed
+                       into ws-aud-valor-ant with pointer ws-aud-ptr
+                   move fd-nota2 to ws-nota-ed
+                   string "N2:" ws-nota-ed
+                       into ws-aud-valor-ant with pointer ws-aud-ptr
+                   move fd-nota3 to ws-nota-ed
+                   string "N3:" ws-nota-ed
+                       into ws-aud-valor-ant with pointer ws-aud-ptr
+                   move fd-nota4 to ws-nota-ed
+                   string "N4:" ws-nota-ed
+                       into ws-aud-valor-ant with pointer ws-aud-ptr
+                   move fd-media to ws-nota-ed
+                   string "Media:" ws-nota-ed
+                       into ws-aud-valor-ant with pointer ws-aud-ptr
+
                    move ws-notas to fd-notas
                    rewrite fd-alunos
                        if  ws-fs-arqAlunos <> 0 then
@@ -271,6 +559,11 @@
                            perform finaliza-anormal
                    end-if
 
+                   move ws-media to ws-nota-ed
+                   string "Media: " ws-nota-ed delimited by size
+                       into ws-aud-valor-novo
+                   perform registrar-auditoria
+
                end-if
 
 
@@ -296,8 +589,8 @@
       *>======================
       *> ler DADOS NO arquivo
       *>======================
-           move ws-alunos to fd-alunos
-           read arqAlunos
+           move ws-cod to fd-cod
+           read arqAlunos key is fd-cod
 
            if ws-fs-arqAlunos <> 0
            and ws-fs-arqAlunos <> 10 then
@@ -337,6 +630,258 @@
        cadastro-indexado-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Impressao do boletim (ficha) de um aluno em arquivo sequencial
+      *>------------------------------------------------------------------------
+       imprimir-boletim section.
+
+           perform until voltar-tela
+
+               display " ==== Imprimir Boletim ==== "
+               display " Informe o Cod Aluno:"
+               accept ws-cod
+
+               move ws-cod to fd-cod
+               read arqAlunos key is fd-cod
+
+               if ws-fs-arqAlunos <> 0 then
+                   if ws-fs-arqAlunos = 23 then
+                       display " Cod Invalido!"
+                   else
+                       move 11                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAlunos "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move fd-alunos to ws-alunos
+                   move fd-notas  to ws-notas
+
+                   if ws-media >= 6 then
+                       move "APROVADO"  to ws-situacao
+                   else
+                       move "REPROVADO" to ws-situacao
+                   end-if
+
+                   open extend arqBoletim
+                   if ws-fs-arqBoletim = 35 then
+                       open output arqBoletim
+                   end-if
+                   if ws-fs-arqBoletim <> 0 then
+                       move 12                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqBoletim                      to ws-msn-erro-cod
+                       move "Erro ao abrir arq. boletim "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   move "===================================" to ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Boletim do Aluno Cod: " ws-cod
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Nome: " ws-aluno
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Endereco: " ws-endereco
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Mae: " ws-mae
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Pai: " ws-pai
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Telefone: " ws-tel
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   move ws-nota1 to ws-nota-ed
+                   string "Nota 1: " ws-nota-ed
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   move ws-nota2 to ws-nota-ed
+                   string "Nota 2: " ws-nota-ed
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   move ws-nota3 to ws-nota-ed
+                   string "Nota 3: " ws-nota-ed
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   move ws-nota4 to ws-nota-ed
+                   string "Nota 4: " ws-nota-ed
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   move ws-media to ws-nota-ed
+                   string "Media: " ws-nota-ed
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   string "Situacao: " ws-situacao
+                       delimited by size into ws-boletim-linha
+                   write fd-boletim-linha from ws-boletim-linha
+
+                   close arqBoletim
+                   if ws-fs-arqBoletim <> 0 then
+                       move 13                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqBoletim                      to ws-msn-erro-cod
+                       move "Erro ao fechar arq. boletim "        to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   display "Boletim gravado em boletim.txt"
+               end-if
+
+               display "Deseja imprimir outro boletim? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       imprimir-boletim-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio da turma ranqueado por media, com contagem acima/abaixo
+      *>------------------------------------------------------------------------
+       relatorio-turma section.
+
+           move 0 to ws-qtd-turma
+           move 0 to ws-soma-turma
+           move "N" to ws-turma-truncada
+
+           move 1 to fd-id-aluno
+           start arqAlunos key is >= fd-id-aluno
+           if ws-fs-arqAlunos = 0 then
+               perform until ws-fs-arqAlunos <> 0
+                   read arqAlunos next
+                   if ws-fs-arqAlunos = 0 then
+                       if ws-qtd-turma < 500 then
+                           add 1 to ws-qtd-turma
+                           move fd-cod    to ws-turma-cod(ws-qtd-turma)
+                           move fd-aluno  to ws-turma-aluno(ws-qtd-turma)
+                           move fd-media  to ws-turma-media(ws-qtd-turma)
+                           add fd-media   to ws-soma-turma
+                       else
+                           move "S" to ws-turma-truncada
+                       end-if
+                   else
+                       if ws-fs-arqAlunos <> 10 then
+                           move 14                                 to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+           if ws-qtd-turma > 0 then
+               compute ws-media-turma = ws-soma-turma / ws-qtd-turma
+           else
+               move 0 to ws-media-turma
+           end-if
+
+           if ws-turma-truncada = "S" then
+               display "Turma excede 500 alunos, relatorio truncado nos 500 primeiros!"
+           end-if
+
+      *>       ordena a tabela por media descendente (bubble sort)
+           perform varying ws-ind-turma from 1 by 1
+                     until ws-ind-turma > ws-qtd-turma
+               perform varying ws-ind-turma2 from 1 by 1
+                         until ws-ind-turma2 > ws-qtd-turma - ws-ind-turma
+                   if ws-turma-media(ws-ind-turma2) <
+                      ws-turma-media(ws-ind-turma2 + 1) then
+                       move ws-turma-cod(ws-ind-turma2)      to ws-turma-aux-cod
+                       move ws-turma-aluno(ws-ind-turma2)    to ws-turma-aux-aluno
+                       move ws-turma-media(ws-ind-turma2)    to ws-turma-aux-media
+
+                       move ws-turma-cod(ws-ind-turma2 + 1)   to ws-turma-cod(ws-ind-turma2)
+                       move ws-turma-aluno(ws-ind-turma2 + 1) to ws-turma-aluno(ws-ind-turma2)
+                       move ws-turma-media(ws-ind-turma2 + 1) to ws-turma-media(ws-ind-turma2)
+
+                       move ws-turma-aux-cod                  to ws-turma-cod(ws-ind-turma2 + 1)
+                       move ws-turma-aux-aluno                to ws-turma-aluno(ws-ind-turma2 + 1)
+                       move ws-turma-aux-media                to ws-turma-media(ws-ind-turma2 + 1)
+                   end-if
+               end-perform
+           end-perform
+
+           move 0 to ws-acima-turma
+           move 0 to ws-abaixo-turma
+           perform varying ws-ind-turma from 1 by 1 until ws-ind-turma > ws-qtd-turma
+               if ws-turma-media(ws-ind-turma) > ws-media-turma then
+                   add 1 to ws-acima-turma
+               else
+               if ws-turma-media(ws-ind-turma) < ws-media-turma then
+                   add 1 to ws-abaixo-turma
+               end-if
+               end-if
+           end-perform
+
+           open output arqTurma
+           if ws-fs-arqTurma <> 0 then
+               move 15                                    to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                        to ws-msn-erro-cod
+               move "Erro ao abrir arq. turma "           to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-turma from 1 by 1 until ws-ind-turma > ws-qtd-turma
+               move ws-ind-turma                      to ws-turma-rel-pos
+               move ws-turma-cod(ws-ind-turma)        to ws-turma-rel-cod
+               move ws-turma-aluno(ws-ind-turma)       to ws-turma-rel-aluno
+               move ws-turma-media(ws-ind-turma)       to ws-turma-rel-media
+
+               write fd-turma-linha from ws-turma-linha
+               if ws-fs-arqTurma <> 0 then
+                   move 16                                    to ws-msn-erro-ofsset
+                   move ws-fs-arqTurma                        to ws-msn-erro-cod
+                   move "Erro ao escrever arq. turma "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           move spaces to ws-boletim-linha
+           move ws-media-turma to ws-nota-ed
+           string "Media da turma: " ws-nota-ed
+               delimited by size into ws-boletim-linha
+           write fd-turma-linha from ws-boletim-linha
+
+           move spaces to ws-boletim-linha
+           string "Alunos acima da media: " ws-acima-turma
+               delimited by size into ws-boletim-linha
+           write fd-turma-linha from ws-boletim-linha
+
+           move spaces to ws-boletim-linha
+           string "Alunos abaixo da media: " ws-abaixo-turma
+               delimited by size into ws-boletim-linha
+           write fd-turma-linha from ws-boletim-linha
+
+           close arqTurma
+           if ws-fs-arqTurma <> 0 then
+               move 17                                    to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. turma "          to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Relatorio da turma gravado em turma.txt"
+
+           .
+       relatorio-turma-exit.
+           exit.
+
       *>------------------------------------------------------------------------
       *>  Rotina de consulta de temperatura  - lê o arquivo de forma sequencial
       *>------------------------------------------------------------------------
@@ -432,26 +977,61 @@
            perform until voltar-tela
 
 
-      *> -------------  Apagar dados do registro do arquivo
-               display "Informe o Aluno a ser excluido: "
-               accept ws-aluno
+      *> -------------  Apagar (soft-delete) dados do registro do arquivo
+               display "Informe o Id do Aluno a ser excluido: "
+               accept ws-id-aluno
 
-               move ws-aluno to fd-aluno
-               delete arqAlunos
-               if  ws-fs-arqAlunos = 0 then
-                   display " Aluno " ws-aluno " apagado com sucesso!"
+               move ws-id-aluno to fd-id-aluno
+               read arqAlunos
+
+               if ws-fs-arqAlunos = 0 then
+                   move "I"          to fd-status
+
+                   move fd-id-aluno  to fd-id-aluno-exc
+                   move fd-aluno     to fd-aluno-exc
+                   move fd-endereco  to fd-endereco-exc
+                   move fd-mae       to fd-mae-exc
+                   move fd-pai       to fd-pai-exc
+                   move fd-tel       to fd-tel-exc
+                   move fd-cod       to fd-cod-exc
+                   move fd-notas     to fd-notas-exc
+                   move fd-status    to fd-status-exc
+
+                   write fd-alunos-exc
+                   if ws-fs-arqAlunosExc <> 0 then
+                       move 20                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunosExc                    to ws-msn-erro-cod
+                       move "Erro ao gravar arq. excluidos "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+                   delete arqAlunos
+                   if  ws-fs-arqAlunos = 0 then
+                       display " Aluno Id " ws-id-aluno " excluido com sucesso (recuperavel)!"
+
+                       move "EXCLUSAO"       to ws-aud-operacao
+                       move ws-id-aluno      to ws-aud-chave
+                       move fd-aluno-exc     to ws-aud-valor-ant
+                       move spaces           to ws-aud-valor-novo
+                       perform registrar-auditoria
+                   else
+                       move 8                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao apagar arq. arqAluno "       to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
                else
                    if ws-fs-arqAlunos = 23 then
-                       display "Aluno informado invalido!"
+                       display "Id de Aluno informado invalido!"
                    else
                        move 8                                     to ws-msn-erro-ofsset
                        move ws-fs-arqAlunos                       to ws-msn-erro-cod
-                       move "Erro ao apagar arq. arqAluno "       to ws-msn-erro-text
+                       move "Erro ao ler arq. arqAluno "          to ws-msn-erro-text
                        perform finaliza-anormal
                    end-if
                end-if
 
-               display "Deseja consultar mais um Aluno? 'S' ou 'V'oltar"
+               display "Deseja excluir mais um Aluno? 'S' ou 'V'oltar"
                accept ws-sair
 
 
@@ -463,6 +1043,176 @@
        deletar-aluno-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Restaura um aluno excluido de volta para o arquivo principal
+      *>------------------------------------------------------------------------
+       restaurar-aluno section.
+
+           perform until voltar-tela
+
+               display "Informe o Id do Aluno a restaurar: "
+               accept ws-id-aluno
+
+               move ws-id-aluno to fd-id-aluno-exc
+               read arqAlunosExcluidos
+
+               if ws-fs-arqAlunosExc = 0 then
+                   move fd-cod-exc to fd-cod
+                   read arqAlunos key is fd-cod
+
+                   if ws-fs-arqAlunos = 0 then
+                       display "Cod de Aluno ja cadastrado em um aluno ativo!"
+                   else
+                       if ws-fs-arqAlunos <> 23 then
+                           move 31                                    to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqAlunos "         to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       move fd-id-aluno-exc  to fd-id-aluno
+                       move fd-aluno-exc     to fd-aluno
+                       move fd-endereco-exc  to fd-endereco
+                       move fd-mae-exc       to fd-mae
+                       move fd-pai-exc       to fd-pai
+                       move fd-tel-exc       to fd-tel
+                       move fd-cod-exc       to fd-cod
+                       move fd-notas-exc     to fd-notas
+                       move "A"              to fd-status
+
+                       write fd-alunos
+                       if ws-fs-arqAlunos <> 0 then
+                           move 21                                    to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                           move "Erro ao restaurar arq. arqAlunos "   to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       delete arqAlunosExcluidos
+                       if ws-fs-arqAlunosExc <> 0 then
+                           move 22                                    to ws-msn-erro-ofsset
+                           move ws-fs-arqAlunosExc                    to ws-msn-erro-cod
+                           move "Erro ao apagar arq. excluidos "      to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+
+                       display " Aluno Id " ws-id-aluno " restaurado com sucesso!"
+
+                       move "RESTAURACAO"   to ws-aud-operacao
+                       move ws-id-aluno     to ws-aud-chave
+                       move spaces          to ws-aud-valor-ant
+                       move fd-aluno        to ws-aud-valor-novo
+                       perform registrar-auditoria
+                   end-if
+               else
+                   if ws-fs-arqAlunosExc = 23 then
+                       display "Id de Aluno excluido nao encontrado!"
+                   else
+                       move 23                                    to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunosExc                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. excluidos "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+               display "Deseja restaurar mais um Aluno? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       restaurar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Importacao em lote do extrato de matriculas da secretaria
+      *>------------------------------------------------------------------------
+       importar-lote section.
+
+           move 0 to ws-lote-add
+           move 0 to ws-lote-rej-dup
+           move 0 to ws-lote-rej-branco
+
+           open input arqExtrato
+           if ws-fs-arqExtrato <> 0 then
+               move 24                                   to ws-msn-erro-ofsset
+               move ws-fs-arqExtrato                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. extrato "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform until ws-fs-arqExtrato = 10
+               read arqExtrato
+               if ws-fs-arqExtrato = 0 then
+
+                   if fd-extrato-aluno = spaces then
+                       add 1 to ws-lote-rej-branco
+                   else
+                       move fd-extrato-cod to fd-cod
+                       read arqAlunos key is fd-cod
+
+                       if ws-fs-arqAlunos = 0 then
+                           add 1 to ws-lote-rej-dup
+                       else
+                           if ws-fs-arqAlunos <> 23 then
+                               move 30                                 to ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos                    to ws-msn-erro-cod
+                               move "Erro ao ler arq. arqAlunos "      to ws-msn-erro-text
+                               perform finaliza-anormal
+                           end-if
+
+                           perform buscar-prox-id-aluno
+
+                           move fd-extrato-aluno      to fd-aluno
+                           move fd-extrato-endereco   to fd-endereco
+                           move fd-extrato-mae        to fd-mae
+                           move fd-extrato-pai        to fd-pai
+                           move fd-extrato-tel        to fd-tel
+                           move fd-extrato-cod        to fd-cod
+                           move 0                     to fd-notas
+                           move "A"                   to fd-status
+
+                           write fd-alunos
+                           if ws-fs-arqAlunos = 0 then
+                               add 1 to ws-lote-add
+
+                               move "IMPORTACAO"    to ws-aud-operacao
+                               move fd-id-aluno      to ws-aud-chave
+                               move spaces           to ws-aud-valor-ant
+                               move fd-aluno         to ws-aud-valor-novo
+                               perform registrar-auditoria
+                           else
+                               add 1 to ws-lote-rej-dup
+                           end-if
+                       end-if
+                   end-if
+
+               else
+                   if ws-fs-arqExtrato <> 10 then
+                       move 25                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqExtrato                     to ws-msn-erro-cod
+                       move "Erro ao ler arq. extrato "          to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           end-perform
+
+           close arqExtrato
+           if ws-fs-arqExtrato <> 0 then
+               move 26                                   to ws-msn-erro-ofsset
+               move ws-fs-arqExtrato                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. extrato "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Importacao concluida: " ws-lote-add " adicionados, "
+                   ws-lote-rej-dup " rejeitados (duplicados), "
+                   ws-lote-rej-branco " rejeitados (nome em branco)"
+
+           .
+       importar-lote-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>  Rotina de alteração de Aluno
@@ -473,18 +1223,40 @@
 
 
       *> -------------  Alterar dados do registro do arquivo
-               display "Informe a novo Aluno:"
-               accept ws-aluno
+               display "Informe o Id do Aluno a alterar:"
+               accept ws-id-aluno
 
-               move ws-aluno to fd-aluno
-               rewrite fd-alunos
+               move ws-id-aluno to fd-id-aluno
+               read arqAlunos
                if  ws-fs-arqAlunos = 0 then
-                   display "Aluno " ws-aluno " alterado com sucesso!"
+                   move fd-aluno to ws-aud-valor-ant
+                   display "Novo nome do Aluno:"
+                   accept ws-aluno
+                   move ws-aluno to fd-aluno
+
+                   rewrite fd-alunos
+                   if  ws-fs-arqAlunos = 0 then
+                       display "Aluno " ws-id-aluno " alterado com sucesso!"
+
+                       move "ALTERACAO"     to ws-aud-operacao
+                       move ws-id-aluno      to ws-aud-chave
+                       move fd-aluno         to ws-aud-valor-novo
+                       perform registrar-auditoria
+                   else
+                       move 9                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao alterar arq. arqAluno "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
                else
-                   move 9                                     to ws-msn-erro-ofsset
-                   move ws-fs-arqAlunos                       to ws-msn-erro-cod
-                   move "Erro ao alterar arq. arqAluno "      to ws-msn-erro-text
-                   perform finaliza-anormal
+                   if ws-fs-arqAlunos = 23 then
+                       display "Id de Aluno informado invalido!"
+                   else
+                       move 9                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqAlunos                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqAluno "          to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
                end-if
 
            display "Deseja consultar mais um Aluno? 'S' ou 'V'oltar"
@@ -498,6 +1270,46 @@
            exit.
 
 
+      *>------------------------------------------------------------------------
+      *>  Trilha de auditoria - registra toda gravacao/alteracao/exclusao
+      *>  feita em arqAlunos (chamada pelas rotinas de cadastro/notas/delete)
+      *>------------------------------------------------------------------------
+       registrar-auditoria section.
+
+           move function current-date (1:14)  to ws-aud-data-hora
+
+           open extend arqAuditoria
+           if ws-fs-arqAuditoria = 35 then
+               open output arqAuditoria
+           end-if
+           if ws-fs-arqAuditoria <> 0 then
+               move 27                                     to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. auditoria "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-auditoria-linha to fd-auditoria-linha
+           write fd-auditoria-linha
+           if ws-fs-arqAuditoria <> 0 then
+               move 28                                     to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao gravar arq. auditoria "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 29                                     to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                     to ws-msn-erro-cod
+               move "Erro ao fechar arq. auditoria "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       registrar-auditoria-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
@@ -525,6 +1337,13 @@
                perform finaliza-anormal
            end-if
 
+           close arqAlunosExcluidos
+           if ws-fs-arqAlunosExc <> 0 then
+               move 19                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAlunosExc                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. excluidos "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
 
 
            stop run
