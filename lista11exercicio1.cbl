@@ -19,12 +19,19 @@
        input-output section.
        file-control.
 
-           select arqTemp assign to "arqTemp.txt"      *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
-           organization is line sequential                   *>forma de organização dos dados
-           access mode is sequential                         *>forma de acesso aos dados
+           select arqTemp assign to "arqTempIndexed.dat" *>assosiando arquivo lógico (nome dado ao arquivo dentro do pmg vom o arquivo fisico)
+           organization is indexed                            *>forma de organização dos dados - indexado por mes+dia
+           access mode is dynamic                             *>forma de acesso aos dados
            lock mode is automatic                            *>tratamento de dead lock - evita perda de dados em ambiemtes multi-usuários
+           record key is fd-chave-temp
            file status is ws-fs-arqTemp.                  *>file status (o status da ultima operação)
 
+           select arqRelTemp assign to "relTemp.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelTemp.
+
        i-o-control.
 
       *>Declaração de variáveis
@@ -34,23 +41,50 @@
        file section.
        fd arqTemp.
        01 fd-temperaturas.
+          05 fd-chave-temp.
+             10 fd-mes                            pic 9(02).
+             10 fd-dia                             pic 9(02).
           05 fd-temp                               pic s9(02)v99.
 
+       fd arqRelTemp.
+       01 fd-rel-linha                             pic x(80).
+
 
       *>----Variaveis de trabalho
        working-storage section.
 
        77 ws-fs-arqTemp                            pic 9(02).
-       01 ws-temperaturas occurs 30.
+       77 ws-fs-arqRelTemp                         pic 9(02).
+       01 ws-temperaturas occurs 31.
           05 ws-temp                               pic s9(02)v99 value 0.
 
        77 ws-media-temp                            pic s9(02)v99.
        77 ws-temp-total                            pic s9(03)v99.
 
+       77 ws-min-temp                              pic s9(02)v99.
+       77 ws-max-temp                              pic s9(02)v99.
+       77 ws-variancia                             pic s9(02)v99.
+       77 ws-flag-media                            pic x(16).
+
+       01 ws-rel-linha.
+          05 ws-rel-dia                            pic z9.
+          05 filler                                pic x(03) value space.
+          05 ws-rel-temp                           pic -9,99.
+          05 filler                                pic x(03) value space.
+          05 ws-rel-variancia                      pic -9,99.
+          05 filler                                pic x(03) value space.
+          05 ws-rel-flag                           pic x(16).
+
+       01 ws-rel-rodape.
+          05 ws-rel-rodape-texto                   pic x(16).
+          05 ws-rel-rodape-valor                   pic -9,99.
 
        77 ws-dia                                   pic 9(02).
+       77 ws-mes                                   pic 9(02).
        77 ws-ind-temp                              pic 9(02).
+       77 ws-dias-mes                               pic 9(02).
 
+       77 ws-opcao                                 pic x(01).
        77 ws-sair                                  pic x(01).
 
        01 ws-msn-erro.
@@ -73,6 +107,7 @@
 
 
            perform inicializa.
+           perform carregar-mes.
            perform processamento.
            perform finaliza.
 
@@ -81,41 +116,118 @@
       *>------------------------------------------------------------------------
        inicializa section.
 
-           open input arqTemp.
+           open i-o arqTemp.
+           if ws-fs-arqTemp = 35 then
+               open output arqTemp
+               close arqTemp
+               open i-o arqTemp
+           end-if
+
            if ws-fs-arqTemp <> 0 then
                move 1                                to ws-msn-erro-ofsset
                move ws-fs-arqTemp                    to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
+               move "Erro ao abrir arq. arqTemp "    to ws-msn-erro-text
                perform finaliza-anormal
            end-if
 
-           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemp = 10
-                                                    or ws-ind-temp > 30
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Carrega (ou cadastra) as temperaturas de um mes no arquivo indexado
+      *>------------------------------------------------------------------------
+       carregar-mes section.
+
+           display erase
+           display "Mes a carregar (1-12): "
+           accept ws-mes
+
+           perform calc-dias-mes
+
+           initialize ws-temperaturas
+
+           move ws-mes    to fd-mes
+           move 1         to fd-dia
+           start arqTemp key is >= fd-chave-temp
+           if ws-fs-arqTemp = 0 then
+               perform until ws-fs-arqTemp <> 0
+                          or fd-mes <> ws-mes
+                   read arqTemp next
+                   if  ws-fs-arqTemp = 0
+                   and fd-mes = ws-mes then
+                       move fd-temp             to ws-temp(fd-dia)
+                   end-if
+               end-perform
 
-               read arqTemp  into  ws-temperaturas(ws-ind-temp)
                if  ws-fs-arqTemp <> 0
                and ws-fs-arqTemp <> 10 then
                    move 2                                to ws-msn-erro-ofsset
                    move ws-fs-arqTemp                    to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqEstados "   to ws-msn-erro-text
+                   move "Erro ao ler arq. arqTemp "      to ws-msn-erro-text
                    perform finaliza-anormal
                end-if
+           else
+               if ws-fs-arqTemp = 23 then
+                   display "Mes " ws-mes " ainda nao cadastrado, informe as temperaturas:"
+                   perform cadastrar-mes
+               else
+                   move 2                                to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                    to ws-msn-erro-cod
+                   move "Erro ao localizar arq. arqTemp "to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
 
+           .
+       carregar-mes-exit.
+           exit.
 
-           end-perform
+      *>------------------------------------------------------------------------
+      *>  Calculo da quantidade de dias do mes informado (28/30/31)
+      *>------------------------------------------------------------------------
+       calc-dias-mes section.
+
+           evaluate ws-mes
+               when 4
+               when 6
+               when 9
+               when 11
+                   move 30 to ws-dias-mes
+               when 2
+                   move 28 to ws-dias-mes
+               when other
+                   move 31 to ws-dias-mes
+           end-evaluate
 
-           close arqTemp.
-           if ws-fs-arqTemp <> 0 then
-               move 3                                 to ws-msn-erro-ofsset
-               move ws-fs-arqTemp                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqEstados " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
+           .
+       calc-dias-mes-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastramento interativo das temperaturas de um mes novo
+      *>------------------------------------------------------------------------
+       cadastrar-mes section.
 
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+               display "Temperatura do dia " ws-ind-temp ": "
+               accept ws-temp(ws-ind-temp)
 
+               move ws-mes          to fd-mes
+               move ws-ind-temp     to fd-dia
+               move ws-temp(ws-ind-temp) to fd-temp
+
+               write fd-temperaturas
+               if ws-fs-arqTemp <> 0 then
+                   move 3                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                       to ws-msn-erro-cod
+                   move "Erro ao escrever arq. arqTemp "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
 
            .
-       inicializa-exit.
+       cadastrar-mes-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -131,23 +243,37 @@
                       or ws-sair = "s"
                display erase
 
-               display "Dia a ser testado: "
-               accept ws-dia
-
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A temperatura do dia " ws-dia " esta acima da media"
-                   else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A temperatura do dia " ws-dia " esta abaixo da media"
-                   else
-                           display "A temperatura esta na media"
-                   end-if
-                   end-if
-               else
-                   display "Dia fora do intervalo valido (1 -30)"
-               end-if
+               display "'T'estar um dia / 'E'xcecoes / 'R'elatorio mensal"
+               accept ws-opcao
+
+               evaluate ws-opcao
+                   when "R"
+                   when "r"
+                       perform imprimir-relatorio
+
+                   when "E"
+                   when "e"
+                       perform listar-excecoes
+
+                   when other
+                       display "Dia a ser testado: "
+                       accept ws-dia
+
+                       if  ws-dia >= 1
+                       and ws-dia <= ws-dias-mes then
+                           if ws-temp(ws-dia) > ws-media-temp then
+                               display "A temperatura do dia " ws-dia " esta acima da media"
+                           else
+                           if ws-temp(ws-dia) < ws-media-temp then
+                                   display "A temperatura do dia " ws-dia " esta abaixo da media"
+                           else
+                                   display "A temperatura esta na media"
+                           end-if
+                           end-if
+                       else
+                           display "Dia fora do intervalo valido (1 -" ws-dias-mes ")"
+                       end-if
+               end-evaluate
 
                display "'T'estar outra temperatura"
                display "'S'air"
@@ -163,17 +289,118 @@
        calc-media-temp section.
 
            move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
                compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
            end-perform
 
-           compute ws-media-temp = ws-temp-total/30
+           compute ws-media-temp = ws-temp-total/ws-dias-mes
 
            .
        calc-media-temp-exit.
            exit.
 
 
+      *>------------------------------------------------------------------------
+      *>  Lista em uma unica passada todos os dias acima/abaixo/na media
+      *>------------------------------------------------------------------------
+       listar-excecoes section.
+
+           display erase
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+               if ws-temp(ws-ind-temp) > ws-media-temp then
+                   display "Dia " ws-ind-temp " esta acima da media"
+               else
+               if ws-temp(ws-ind-temp) < ws-media-temp then
+                   display "Dia " ws-ind-temp " esta abaixo da media"
+               else
+                   display "Dia " ws-ind-temp " esta na media"
+               end-if
+               end-if
+           end-perform
+
+           .
+       listar-excecoes-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Relatorio mensal impresso - todos os dias, variancia e min/max
+      *>------------------------------------------------------------------------
+       imprimir-relatorio section.
+
+           move ws-temp(1)                              to ws-min-temp
+           move ws-temp(1)                              to ws-max-temp
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+               if ws-temp(ws-ind-temp) < ws-min-temp then
+                   move ws-temp(ws-ind-temp)            to ws-min-temp
+               end-if
+               if ws-temp(ws-ind-temp) > ws-max-temp then
+                   move ws-temp(ws-ind-temp)            to ws-max-temp
+               end-if
+           end-perform
+
+           open output arqRelTemp
+           if ws-fs-arqRelTemp <> 0 then
+               move 4                                     to ws-msn-erro-ofsset
+               move ws-fs-arqRelTemp                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. relTemp "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+               compute ws-variancia = ws-temp(ws-ind-temp) - ws-media-temp
+
+               if ws-temp(ws-ind-temp) > ws-media-temp then
+                   move "ACIMA DA MEDIA"    to ws-flag-media
+               else
+               if ws-temp(ws-ind-temp) < ws-media-temp then
+                   move "ABAIXO DA MEDIA"   to ws-flag-media
+               else
+                   move "NA MEDIA"          to ws-flag-media
+               end-if
+               end-if
+
+               move ws-ind-temp                         to ws-rel-dia
+               move ws-temp(ws-ind-temp)                to ws-rel-temp
+               move ws-variancia                        to ws-rel-variancia
+               move ws-flag-media                       to ws-rel-flag
+
+               write fd-rel-linha from ws-rel-linha
+               if ws-fs-arqRelTemp <> 0 then
+                   move 5                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqRelTemp                      to ws-msn-erro-cod
+                   move "Erro ao escrever arq. relTemp "      to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           move "Media do mes:  "                       to ws-rel-rodape-texto
+           move ws-media-temp                           to ws-rel-rodape-valor
+           write fd-rel-linha from ws-rel-rodape
+
+           move "Minima do mes: "                       to ws-rel-rodape-texto
+           move ws-min-temp                             to ws-rel-rodape-valor
+           write fd-rel-linha from ws-rel-rodape
+
+           move "Maxima do mes: "                       to ws-rel-rodape-texto
+           move ws-max-temp                             to ws-rel-rodape-valor
+           write fd-rel-linha from ws-rel-rodape
+
+           close arqRelTemp
+           if ws-fs-arqRelTemp <> 0 then
+               move 6                                     to ws-msn-erro-ofsset
+               move ws-fs-arqRelTemp                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. relTemp "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Relatorio gravado em relTemp.txt"
+
+           .
+       imprimir-relatorio-exit.
+           exit.
+
+
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
       *>------------------------------------------------------------------------
